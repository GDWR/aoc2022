@@ -0,0 +1,367 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     Aoc2022Day2Leaderboard.
+000300 AUTHOR.         GDWR.
+000400 INSTALLATION.   AOC2022 SCORING SHOP.
+000500 DATE-WRITTEN.   08-08-26.
+000600 DATE-COMPILED.  08-08-26.
+000700*
+000800***************************************************************
+000900*    MULTI-OPPONENT LEADERBOARD DRIVER.                        *
+001000*    LOOPS THE DAY 2 SCORING LOGIC OVER A LIST OF PER-OPPONENT *
+001100*    DATA-FILES (SAME INDEXED, ROUND-NUMBER-KEYED LAYOUT AS    *
+001200*    MAIN.CBL - SEE COPYBOOK ROUNDREC) AND RANKS THE OPPONENTS *
+001300*    BY CUMULATIVE SCORE1/SCORE2 FOR THE WHOLE DAY.            *
+001400*                                                               *
+001500*    MODIFICATION HISTORY                                      *
+001600*    -------------------                                       *
+001700*    08-08-26  GDWR  ORIGINAL.                                  *
+001750*    08-08-26  GDWR  CHECK DATA-STATUS AFTER OPENING EACH       *
+001760*                    OPPONENT'S DATA-FILE AND SKIP THAT         *
+001770*                    OPPONENT RATHER THAN READING BLIND; GUARD   *
+001780*                    LEADERBOARD-TABLE AGAINST MORE THAN 50      *
+001790*                    OPPONENTS INSTEAD OF RUNNING PAST THE       *
+001791*                    OCCURS BOUND.                               *
+001792*    08-08-26  GDWR  CHECK STATUS AFTER OPENING OPPONENT-LIST-   *
+001793*                    FILE AND LEADERBOARD-FILE INSTEAD OF        *
+001794*                    READING/WRITING BLIND.                      *
+001795*    08-08-26  GDWR  DATA-FILE NOW ACCESS MODE DYNAMIC, TO       *
+001796*                    MATCH THE READ ... NEXT RECORD IT IS READ   *
+001797*                    WITH (AND TO MATCH MAIN.CBL'S SAME FILE).   *
+001800***************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200*
+002300     SELECT OPPONENT-LIST-FILE ASSIGN TO
+002350         OPPONENT-LIST-FILE-NAME
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS OPPONENT-LIST-STATUS.
+002600*
+002700     SELECT DATA-FILE ASSIGN TO DATA-FILE-NAME
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS ROUND-NUMBER OF ROUND-RECORD
+003100         FILE STATUS IS DATA-STATUS.
+003200*
+003300     SELECT LEADERBOARD-FILE ASSIGN TO
+003350         LEADERBOARD-FILE-NAME
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS LEADERBOARD-STATUS.
+003600*
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900*
+004000 FD  OPPONENT-LIST-FILE.
+004100 01  OPPONENT-LIST-LINE.
+004200     05  OL-OPPONENT-NAME        PIC X(20).
+004300     05  FILLER                  PIC X(01).
+004400     05  OL-DATA-FILE            PIC X(80).
+004500*
+004600 FD  DATA-FILE.
+004700     COPY ROUNDREC.
+004800*
+004900 FD  LEADERBOARD-FILE.
+005000 01  LEADERBOARD-LINE.
+005100     05  LL-RANK                 PIC 9(03).
+005200     05  FILLER                  PIC X(01) VALUE SPACE.
+005300     05  LL-OPPONENT-NAME        PIC X(20).
+005400     05  FILLER                  PIC X(01) VALUE SPACE.
+005500     05  LL-SCORE1               PIC 9(10).
+005600     05  FILLER                  PIC X(01) VALUE SPACE.
+005700     05  LL-SCORE2               PIC 9(10).
+005800     05  FILLER                  PIC X(01) VALUE SPACE.
+005900     05  LL-ROUNDS               PIC 9(05).
+006000*
+006100 WORKING-STORAGE SECTION.
+006200*
+006300 77  OPPONENT-LIST-FILE-NAME     PIC X(80)
+006350     VALUE "./opponents.dat".
+006400 77  DATA-FILE-NAME              PIC X(80) VALUE SPACES.
+006500 77  LEADERBOARD-FILE-NAME       PIC X(80)
+006550     VALUE "./leaderboard.txt".
+006600 77  ENV-VALUE                   PIC X(80).
+006700*
+006800 77  OPPONENT-LIST-STATUS        PIC X(02) VALUE SPACES.
+006900 77  DATA-STATUS                 PIC X(02) VALUE SPACES.
+007000 77  LEADERBOARD-STATUS          PIC X(02) VALUE SPACES.
+007100*
+007200 77  OPPONENT-EOF-SWITCH         PIC X(01) VALUE "N".
+007300     88  OPPONENT-EOF                      VALUE "Y".
+007400 77  DATA-EOF-SWITCH             PIC X(01) VALUE "N".
+007500     88  DATA-EOF                          VALUE "Y".
+007600 77  VALID-RECORD-SWITCH         PIC X(01) VALUE "Y".
+007700     88  VALID-RECORD                      VALUE "Y".
+007800     88  INVALID-RECORD                    VALUE "N".
+007900*
+008000 77  ROUND-COUNT                 PIC 9(05) VALUE 0.
+008100 77  OPPONENT-SCORE1             PIC 9(10) VALUE 0.
+008200 77  OPPONENT-SCORE2             PIC 9(10) VALUE 0.
+008300 77  SCORE1-DELTA                PIC 9(04) VALUE 0.
+008400 77  SCORE2-DELTA                PIC 9(04) VALUE 0.
+008500*
+008600 77  LEADERBOARD-COUNT           PIC 9(03) VALUE 0.
+008700 01  LEADERBOARD-TABLE.
+008800     05  LEADERBOARD-ENTRY OCCURS 50 TIMES
+008900         INDEXED BY LB-IDX.
+009000         10  LB-OPPONENT-NAME    PIC X(20).
+009100         10  LB-SCORE1           PIC 9(10).
+009200         10  LB-SCORE2           PIC 9(10).
+009300         10  LB-ROUNDS           PIC 9(05).
+009400 01  LEADERBOARD-HOLD.
+009500     05  LH-OPPONENT-NAME        PIC X(20).
+009600     05  LH-SCORE1               PIC 9(10).
+009700     05  LH-SCORE2               PIC 9(10).
+009800     05  LH-ROUNDS               PIC 9(05).
+009900 77  SORT-PASS-IDX               PIC 9(03) VALUE 0.
+010000 77  SORT-COMPARE-IDX            PIC 9(03) VALUE 0.
+010100*
+010200 PROCEDURE DIVISION.
+010300*
+010400***************************************************************
+010500*    0000-MAINLINE                                             *
+010600***************************************************************
+010700 0000-MAINLINE.
+010800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+010900     PERFORM 2000-PROCESS-OPPONENTS THRU 2000-EXIT
+011000     PERFORM 3000-FINALIZE THRU 3000-EXIT
+011100     STOP RUN.
+011200*
+011300***************************************************************
+011400*    1000-INITIALIZE                                           *
+011500***************************************************************
+011600 1000-INITIALIZE.
+011700     ACCEPT ENV-VALUE FROM ENVIRONMENT "DAY2-OPPONENT-LIST"
+011800     IF ENV-VALUE NOT = SPACES
+011900         MOVE ENV-VALUE TO OPPONENT-LIST-FILE-NAME
+012000     END-IF
+012100*
+012200     ACCEPT ENV-VALUE FROM ENVIRONMENT "DAY2-LEADERBOARD-FILE"
+012300     IF ENV-VALUE NOT = SPACES
+012400         MOVE ENV-VALUE TO LEADERBOARD-FILE-NAME
+012500     END-IF
+012600*
+012700     OPEN INPUT OPPONENT-LIST-FILE
+012710     IF OPPONENT-LIST-STATUS NOT = "00"
+012720         DISPLAY "FATAL: OPEN INPUT OPPONENT-LIST-FILE, STATUS="
+012730             OPPONENT-LIST-STATUS
+012740         MOVE 16 TO RETURN-CODE
+012750         STOP RUN
+012760     END-IF
+012800     OPEN OUTPUT LEADERBOARD-FILE
+012810     IF LEADERBOARD-STATUS NOT = "00"
+012820         DISPLAY "FATAL: OPEN OUTPUT LEADERBOARD-FILE, STATUS="
+012830             LEADERBOARD-STATUS
+012840         MOVE 16 TO RETURN-CODE
+012850         STOP RUN
+012860     END-IF.
+012900 1000-EXIT.
+013000     EXIT.
+013100*
+013200***************************************************************
+013300*    2000-PROCESS-OPPONENTS                                    *
+013400*    READ ONE OPPONENT NAME/DATA-FILE PAIR PER LINE FROM THE    *
+013500*    OPPONENT-LIST-FILE AND SCORE THAT OPPONENT'S WHOLE FILE.   *
+013600***************************************************************
+013700 2000-PROCESS-OPPONENTS.
+013800     PERFORM UNTIL OPPONENT-EOF
+013900         READ OPPONENT-LIST-FILE
+014000             AT END
+014100                 SET OPPONENT-EOF TO TRUE
+014200             NOT AT END
+014300                 PERFORM 2100-SCORE-ONE-OPPONENT
+014400                     THRU 2100-EXIT
+014500         END-READ
+014600     END-PERFORM.
+014700 2000-EXIT.
+014800     EXIT.
+014900*
+015000***************************************************************
+015100*    2100-SCORE-ONE-OPPONENT                                   *
+015200***************************************************************
+015300 2100-SCORE-ONE-OPPONENT.
+015400     MOVE OL-DATA-FILE TO DATA-FILE-NAME
+015500     MOVE 0 TO ROUND-COUNT
+015600     MOVE 0 TO OPPONENT-SCORE1
+015700     MOVE 0 TO OPPONENT-SCORE2
+015800     MOVE "N" TO DATA-EOF-SWITCH
+015900*
+016000     OPEN INPUT DATA-FILE
+016010     IF DATA-STATUS NOT = "00"
+016020         DISPLAY "SKIPPING OPPONENT " OL-OPPONENT-NAME
+016030             " - COULD NOT OPEN " OL-DATA-FILE
+016040             " STATUS=" DATA-STATUS
+016050     ELSE
+016100         PERFORM UNTIL DATA-EOF
+016200             READ DATA-FILE NEXT RECORD
+016300                 AT END
+016400                     SET DATA-EOF TO TRUE
+016500                 NOT AT END
+016600                     PERFORM 2200-SCORE-ROUND THRU 2200-EXIT
+016700             END-READ
+016800         END-PERFORM
+016900         CLOSE DATA-FILE
+017000*
+017010         PERFORM 2150-STORE-LEADERBOARD-ENTRY THRU 2150-EXIT
+017020     END-IF.
+017700 2100-EXIT.
+017800     EXIT.
+017900*
+017910***************************************************************
+017920*    2150-STORE-LEADERBOARD-ENTRY                              *
+017930*    THE TABLE HOLDS AT MOST 50 OPPONENTS (SEE OCCURS ABOVE). A *
+017940*    FULL TABLE SKIPS THE OPPONENT RATHER THAN OVERRUNNING IT.  *
+017950***************************************************************
+017960 2150-STORE-LEADERBOARD-ENTRY.
+017970     IF LEADERBOARD-COUNT >= 50
+017980         DISPLAY "LEADERBOARD FULL (50 OPPONENTS) - SKIPPING "
+017990             OL-OPPONENT-NAME
+018000     ELSE
+018010         ADD 1 TO LEADERBOARD-COUNT
+018020         MOVE OL-OPPONENT-NAME
+018030             TO LB-OPPONENT-NAME(LEADERBOARD-COUNT)
+018040         MOVE OPPONENT-SCORE1 TO LB-SCORE1(LEADERBOARD-COUNT)
+018050         MOVE OPPONENT-SCORE2 TO LB-SCORE2(LEADERBOARD-COUNT)
+018060         MOVE ROUND-COUNT TO LB-ROUNDS(LEADERBOARD-COUNT)
+018070     END-IF.
+018080 2150-EXIT.
+018090     EXIT.
+018100*
+018000***************************************************************
+018100*    2200-SCORE-ROUND                                          *
+018200*    SAME FIXED-CHOICE/OUTCOME SCORING RULES AS MAIN.CBL AND    *
+018300*    PART-TWO.CBL, DUPLICATED HERE RATHER THAN SHARED, AS THIS  *
+018400*    SHOP HAS ALWAYS DONE FOR THIS EVALUATE.                    *
+018500***************************************************************
+018600 2200-SCORE-ROUND.
+018700     ADD 1 TO ROUND-COUNT
+018800     SET VALID-RECORD TO TRUE
+018900     MOVE 0 TO SCORE1-DELTA
+019000     MOVE 0 TO SCORE2-DELTA
+019100*
+019200     EVALUATE OPPONENT-CHOICE
+019300         WHEN "A"
+019400             EVALUATE MY-CHOICE
+019500                 WHEN "X"
+019600                     COMPUTE SCORE1-DELTA = 1 + 3
+019700                     COMPUTE SCORE2-DELTA = 3 + 0
+019800                 WHEN "Y"
+019900                     COMPUTE SCORE1-DELTA = 2 + 6
+020000                     COMPUTE SCORE2-DELTA = 1 + 3
+020100                 WHEN "Z"
+020200                     COMPUTE SCORE1-DELTA = 3 + 0
+020300                     COMPUTE SCORE2-DELTA = 2 + 6
+020400                 WHEN OTHER
+020500                     SET INVALID-RECORD TO TRUE
+020600                     DISPLAY "Invalid"
+020700             END-EVALUATE
+020800         WHEN "B"
+020900             EVALUATE MY-CHOICE
+021000                 WHEN "X"
+021100                     COMPUTE SCORE1-DELTA = 1 + 0
+021200                     COMPUTE SCORE2-DELTA = 1 + 0
+021300                 WHEN "Y"
+021400                     COMPUTE SCORE1-DELTA = 2 + 3
+021500                     COMPUTE SCORE2-DELTA = 2 + 3
+021600                 WHEN "Z"
+021700                     COMPUTE SCORE1-DELTA = 3 + 6
+021800                     COMPUTE SCORE2-DELTA = 3 + 6
+021900                 WHEN OTHER
+022000                     SET INVALID-RECORD TO TRUE
+022100                     DISPLAY "Invalid"
+022200             END-EVALUATE
+022300         WHEN "C"
+022400             EVALUATE MY-CHOICE
+022500                 WHEN "X"
+022600                     COMPUTE SCORE1-DELTA = 1 + 6
+022700                     COMPUTE SCORE2-DELTA = 2 + 0
+022800                 WHEN "Y"
+022900                     COMPUTE SCORE1-DELTA = 2 + 0
+023000                     COMPUTE SCORE2-DELTA = 3 + 3
+023100                 WHEN "Z"
+023200                     COMPUTE SCORE1-DELTA = 3 + 3
+023300                     COMPUTE SCORE2-DELTA = 1 + 6
+023400                 WHEN OTHER
+023500                     SET INVALID-RECORD TO TRUE
+023600                     DISPLAY "Invalid"
+023700             END-EVALUATE
+023800         WHEN OTHER
+023900             SET INVALID-RECORD TO TRUE
+024000             DISPLAY "Invalid"
+024100     END-EVALUATE
+024200*
+024300     IF VALID-RECORD
+024400         ADD SCORE1-DELTA TO OPPONENT-SCORE1
+024500         ADD SCORE2-DELTA TO OPPONENT-SCORE2
+024600     END-IF.
+024700 2200-EXIT.
+024800     EXIT.
+024900*
+025000***************************************************************
+025100*    3000-FINALIZE                                             *
+025200*    RANK THE OPPONENTS BY CUMULATIVE SCORE1 (HIGH TO LOW) AND  *
+025300*    WRITE THE LEADERBOARD FILE.                                *
+025400***************************************************************
+025500 3000-FINALIZE.
+025600     PERFORM 3100-SORT-LEADERBOARD THRU 3100-EXIT
+025700*
+025800     PERFORM VARYING LB-IDX FROM 1 BY 1
+025900             UNTIL LB-IDX > LEADERBOARD-COUNT
+026000         MOVE LB-IDX TO LL-RANK
+026100         MOVE LB-OPPONENT-NAME(LB-IDX) TO LL-OPPONENT-NAME
+026200         MOVE LB-SCORE1(LB-IDX) TO LL-SCORE1
+026300         MOVE LB-SCORE2(LB-IDX) TO LL-SCORE2
+026400         MOVE LB-ROUNDS(LB-IDX) TO LL-ROUNDS
+026500         WRITE LEADERBOARD-LINE
+026600     END-PERFORM
+026700*
+026800     CLOSE OPPONENT-LIST-FILE
+026900     CLOSE LEADERBOARD-FILE
+027000     DISPLAY "Opponents ranked >>> " LEADERBOARD-COUNT.
+027100 3000-EXIT.
+027200     EXIT.
+027300*
+027400***************************************************************
+027500*    3100-SORT-LEADERBOARD                                     *
+027600*    STRAIGHT BUBBLE SORT - THE TABLE NEVER HOLDS MORE THAN A   *
+027700*    HANDFUL OF OPPONENTS IN A DAY, SO THIS STAYS SIMPLE.       *
+027800***************************************************************
+027900 3100-SORT-LEADERBOARD.
+028000     PERFORM VARYING SORT-PASS-IDX FROM 1 BY 1
+028100             UNTIL SORT-PASS-IDX >= LEADERBOARD-COUNT
+028200         PERFORM VARYING SORT-COMPARE-IDX FROM 1 BY 1
+028300                 UNTIL SORT-COMPARE-IDX >
+028400                     LEADERBOARD-COUNT - SORT-PASS-IDX
+028500             IF LB-SCORE1(SORT-COMPARE-IDX) <
+028600                     LB-SCORE1(SORT-COMPARE-IDX + 1)
+028700                 PERFORM 3200-SWAP-ENTRIES THRU 3200-EXIT
+028800             END-IF
+028900         END-PERFORM
+029000     END-PERFORM.
+029100 3100-EXIT.
+029200     EXIT.
+029300*
+029400***************************************************************
+029500*    3200-SWAP-ENTRIES                                         *
+029600***************************************************************
+029700 3200-SWAP-ENTRIES.
+029800     MOVE LB-OPPONENT-NAME(SORT-COMPARE-IDX) TO LH-OPPONENT-NAME
+029900     MOVE LB-SCORE1(SORT-COMPARE-IDX) TO LH-SCORE1
+030000     MOVE LB-SCORE2(SORT-COMPARE-IDX) TO LH-SCORE2
+030100     MOVE LB-ROUNDS(SORT-COMPARE-IDX) TO LH-ROUNDS
+030200*
+030300     MOVE LB-OPPONENT-NAME(SORT-COMPARE-IDX + 1)
+030400         TO LB-OPPONENT-NAME(SORT-COMPARE-IDX)
+030500     MOVE LB-SCORE1(SORT-COMPARE-IDX + 1)
+030600         TO LB-SCORE1(SORT-COMPARE-IDX)
+030700     MOVE LB-SCORE2(SORT-COMPARE-IDX + 1)
+030800         TO LB-SCORE2(SORT-COMPARE-IDX)
+030900     MOVE LB-ROUNDS(SORT-COMPARE-IDX + 1)
+031000         TO LB-ROUNDS(SORT-COMPARE-IDX)
+031100*
+031200     MOVE LH-OPPONENT-NAME
+031300         TO LB-OPPONENT-NAME(SORT-COMPARE-IDX + 1)
+031400     MOVE LH-SCORE1 TO LB-SCORE1(SORT-COMPARE-IDX + 1)
+031500     MOVE LH-SCORE2 TO LB-SCORE2(SORT-COMPARE-IDX + 1)
+031600     MOVE LH-ROUNDS TO LB-ROUNDS(SORT-COMPARE-IDX + 1).
+031700 3200-EXIT.
+031800     EXIT.
