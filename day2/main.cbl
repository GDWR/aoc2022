@@ -1,86 +1,889 @@
-        IDENTIFICATION Division.
-            PROGRAM-ID.     Aoc2022Day7Part2.
-            AUTHOR          "GDWR"
-            DATE-WRITTEN    "07-12-22"
-
-        ENVIRONMENT DIVISION.
-        INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-
-            SELECT DATA-FILE ASSIGN TO "./data"
-                ORGANIZATION IS LINE SEQUENTIAL.
-
-        DATA DIVISION.
-        FILE SECTION.
-        FD DATA-FILE.
-        01 IN-RECORD.
-            02 OPPONENT-CHOICE PIC X(1).
-            02 SPACER          PIC X(1).
-            02 MY-CHOICE       PIC X(1).
-
-        WORKING-STORAGE SECTION.
-        01 END-OF-FILE  PIC Z(1).
-        01 COUNTER      PIC 9(4) VALUE 0.
-        01 SCORE1       PIC 9(10) VALUE 0.
-        01 SCORE2       PIC 9(10) VALUE 0.
-
-        PROCEDURE DIVISION.
-        BEGIN.
-            OPEN INPUT DATA-FILE.
-
-            PERFORM UNTIL END-OF-FILE = 1
-                READ DATA-FILE
-                    AT END MOVE 1 TO END-OF-FILE
-                    NOT AT END
-                        COMPUTE COUNTER = COUNTER + 1
-
-                        EVALUATE OPPONENT-CHOICE
-                            WHEN "A"
-                                EVALUATE MY-CHOICE
-                                    WHEN "X"
-                                        COMPUTE SCORE1 = SCORE1 + 1 + 3
-                                        COMPUTE SCORE2 = SCORE2 + 3 + 0
-                                    WHEN "Y"
-                                        COMPUTE SCORE1 = SCORE1 + 2 + 6
-                                        COMPUTE SCORE2 = SCORE2 + 1 + 3
-                                    WHEN "Z"
-                                        COMPUTE SCORE1 = SCORE1 + 3 + 0
-                                        COMPUTE SCORE2 = SCORE2 + 2 + 6
-                                    WHEN OTHER
-                                        DISPLAY "Invalid"
-                            WHEN "B"
-                                EVALUATE MY-CHOICE
-                                    WHEN "X"
-                                        COMPUTE SCORE1 = SCORE1 + 1 + 0
-                                        COMPUTE SCORE2 = SCORE2 + 1 + 0
-                                    WHEN "Y"
-                                        COMPUTE SCORE1 = SCORE1 + 2 + 3
-                                        COMPUTE SCORE2 = SCORE2 + 2 + 3
-                                    WHEN "Z"
-                                        COMPUTE SCORE1 = SCORE1 + 3 + 6
-                                        COMPUTE SCORE2 = SCORE2 + 3 + 6
-                                    WHEN OTHER
-                                        DISPLAY "Invalid"
-                            WHEN "C"
-                                EVALUATE MY-CHOICE
-                                    WHEN "X"
-                                        COMPUTE SCORE1 = SCORE1 + 1 + 6
-                                        COMPUTE SCORE2 = SCORE2 + 2 + 0
-                                    WHEN "Y"
-                                        COMPUTE SCORE1 = SCORE1 + 2 + 0
-                                        COMPUTE SCORE2 = SCORE2 + 3 + 3
-                                    WHEN "Z"
-                                        COMPUTE SCORE1 = SCORE1 + 3 + 3
-                                        COMPUTE SCORE2 = SCORE2 + 1 + 6
-                                    WHEN OTHER
-                                        DISPLAY "Invalid"
-                            WHEN OTHER
-                                DISPLAY "Invalid"
-                END-READ
-          END-PERFORM
-
-          DISPLAY "Part one >>> " SCORE1
-          DISPLAY "Part two >>> " SCORE2
-
-          CLOSE DATA-FILE
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     Aoc2022Day7Part2.
+000300 AUTHOR.         GDWR.
+000400 INSTALLATION.   AOC2022 SCORING SHOP.
+000500 DATE-WRITTEN.   07-12-22.
+000600 DATE-COMPILED.  08-08-26.
+000700*
+000800***************************************************************
+000900*    MODIFICATION HISTORY                                     *
+001000*    -------------------                                      *
+001100*    08-08-26  GDWR  ADD PER-ROUND REPORT-FILE.                *
+001200*    08-08-26  GDWR  ADD REJECT-FILE AND REJECT-COUNT FOR      *
+001300*                    INVALID STRATEGY-GUIDE LINES.             *
+001400*    08-08-26  GDWR  ADD CHECKPOINT/RESTART EVERY N ROUNDS.    *
+001500*    08-08-26  GDWR  ADD RUN-MODE SWITCH (BOTH/PART1/PART2);   *
+001600*                    PART TWO SCORING WAS ALREADY COMPUTED     *
+001700*                    HERE SO THIS ONLY CONTROLS REPORTING.     *
+001800*    08-08-26  GDWR  DATA-FILE NAME NOW COMES FROM THE         *
+001900*                    DAY2-DATA-FILE ENVIRONMENT VARIABLE       *
+002000*                    (DEFAULTS TO ./data).                     *
+002100*    08-08-26  GDWR  DATA-FILE CONVERTED TO INDEXED,  KEYED ON *
+002200*                    ROUND-NUMBER, SO A SINGLE ROUND CAN BE    *
+002300*                    CORRECTED WITHOUT REGENERATING THE FILE.  *
+002400*                    THIS ALSO LETS RESTART SKIP DIRECTLY TO   *
+002500*                    THE ROUND AFTER THE LAST CHECKPOINT.      *
+002600*    08-08-26  GDWR  ADD DATED AUDIT-FILE OF SCORING DECISIONS.*
+002700*    08-08-26  GDWR  ADD EXPECTED-COUNT CONTROL TOTAL CHECK.   *
+002800*    08-08-26  GDWR  ADD RESULTS-FILE CSV EXTRACT OF TOTALS.   *
+002850*    08-08-26  GDWR  REPORT/REJECT/CHECKPOINT/RESULTS-FILE     *
+002860*                    NAMES NOW DERIVE FROM DATA-FILE-NAME (VIA *
+002870*                    RUN-ID) SO TWO OPPONENTS OR TWO RERUNS ON  *
+002880*                    THE SAME DAY NO LONGER OVERWRITE EACH     *
+002890*                    OTHER'S OUTPUT; ANY OF THE FIVE CAN STILL  *
+002891*                    BE PINNED WITH ITS OWN ENVIRONMENT         *
+002892*                    VARIABLE. CHECKPOINT-LINE NOW CARRIES THE  *
+002893*                    DATA-FILE IT WAS TAKEN AGAINST SO A        *
+002894*                    LEFTOVER CHECKPOINT FROM A DIFFERENT RUN   *
+002895*                    IS NOTICED AND IGNORED RATHER THAN         *
+002896*                    TRUSTED. RESTART NOW TRUNCATES REPORT-,    *
+002897*                    REJECT- AND AUDIT-FILE BACK TO THE         *
+002898*                    CHECKPOINTED ROUND BEFORE EXTENDING THEM,  *
+002899*                    SO ROUNDS ALREADY WRITTEN BEFORE THE CRASH *
+002900*                    ARE NOT DUPLICATED. REPORT/AUDIT/REJECT/   *
+002901*                    CHECKPOINT LINES NOW LABEL EACH ROUND WITH *
+002902*                    ROUND-NUMBER OF ROUND-RECORD INSTEAD OF    *
+002903*                    THE ORDINAL READ COUNT, SO THEY LINE UP    *
+002904*                    WITH THE KEY ON DATA-FILE. OPEN FAILURES   *
+002905*                    ON ANY FILE NOW ABEND THE RUN INSTEAD OF   *
+002906*                    BEING SILENTLY IGNORED.                    *
+002910*    08-08-26  GDWR  CHECKPOINT-LINE NOW CARRIES REJECT-COUNT   *
+002911*                    SO A RESTART RESTORES THE TRUE REJECT      *
+002912*                    TOTAL INSTEAD OF RESTARTING IT FROM ZERO.  *
+002913*                    THE TRUNCATE PARAGRAPHS NOW CHECK THE      *
+002914*                    STATUS OF THE DELETE/RENAME CALLS THEY USE *
+002915*                    TO SWAP THE REWRITTEN FILE INTO PLACE AND  *
+002916*                    ABEND ON FAILURE, RATHER THAN RISK EXTEND- *
+002917*                    ING A FILE THAT WAS NEVER ACTUALLY         *
+002918*                    TRUNCATED. DAY2-CHECKPOINT-INTERVAL OF 0   *
+002919*                    IS NOW REJECTED IN FAVOR OF THE DEFAULT OF *
+002920*                    100 INSTEAD OF DRIVING A DIVIDE BY ZERO.   *
+002930*    08-08-26  GDWR  A SUCCESSFUL RUN NOW REMOVES ITS OWN       *
+002931*                    CHECKPOINT-FILE IN 3000-FINALIZE INSTEAD OF*
+002932*                    LEAVING IT BEHIND, SO A DELIBERATE RERUN OF*
+002933*                    THE SAME DATA-FILE (E.G. AFTER CORRECTING A*
+002934*                    ROUND) IS SCORED FRESH INSTEAD OF SKIPPING  *
+002935*                    PAST THE OLD CHECKPOINT WITH STALE TOTALS.  *
+002936*                    RUN-ID NOW KEEPS THE WHOLE DATA-FILE NAME   *
+002937*                    (WITH "/" TURNED TO "_") INSTEAD OF JUST    *
+002938*                    THE BASENAME, SO TWO DATA-FILES OF THE      *
+002939*                    SAME NAME IN DIFFERENT DIRECTORIES NO       *
+002940*                    LONGER SHARE A REPORT/REJECT/CHECKPOINT/    *
+002941*                    RESULTS FILE.                               *
+002999***************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300*
+003400     SELECT DATA-FILE ASSIGN TO DATA-FILE-NAME
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS DYNAMIC
+003700         RECORD KEY IS ROUND-NUMBER OF ROUND-RECORD
+003800         FILE STATUS IS DATA-FILE-STATUS.
+003900*
+004000     SELECT REPORT-FILE ASSIGN TO REPORT-FILE-NAME
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS REPORT-FILE-STATUS.
+004300*
+004400     SELECT REJECT-FILE ASSIGN TO REJECT-FILE-NAME
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS REJECT-FILE-STATUS.
+004700*
+004800     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO
+004850         CHECKPOINT-FILE-NAME
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS CHECKPOINT-FILE-STATUS.
+005100*
+005200     SELECT AUDIT-FILE ASSIGN TO AUDIT-FILE-NAME
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005400         FILE STATUS IS AUDIT-FILE-STATUS.
+005500*
+005600     SELECT RESULTS-FILE ASSIGN TO RESULTS-FILE-NAME
+005700         ORGANIZATION IS LINE SEQUENTIAL
+005800         FILE STATUS IS RESULTS-FILE-STATUS.
+005850*
+005860     SELECT TEMP-OUTPUT-FILE ASSIGN TO TEMP-FILE-NAME
+005870         ORGANIZATION IS LINE SEQUENTIAL
+005880         FILE STATUS IS TEMP-FILE-STATUS.
+005900*
+006000 DATA DIVISION.
+006100 FILE SECTION.
+006200*
+006300 FD  DATA-FILE.
+006400     COPY ROUNDREC.
+006500*
+006600 FD  REPORT-FILE.
+006700 01  REPORT-LINE.
+006800     05  RL-ROUND-NUMBER         PIC 9(05).
+006900     05  FILLER                  PIC X(01) VALUE SPACE.
+007000     05  RL-OPPONENT-SHAPE       PIC X(08).
+007100     05  FILLER                  PIC X(01) VALUE SPACE.
+007200     05  RL-MY-SHAPE             PIC X(08).
+007300     05  FILLER                  PIC X(01) VALUE SPACE.
+007400     05  RL-OUTCOME              PIC X(08).
+007500     05  FILLER                  PIC X(01) VALUE SPACE.
+007600     05  RL-SCORE1               PIC 9(10).
+007700     05  FILLER                  PIC X(01) VALUE SPACE.
+007800     05  RL-SCORE2               PIC 9(10).
+007900*
+008000 FD  REJECT-FILE.
+008100 01  REJECT-LINE.
+008200     05  RJ-ROUND-NUMBER         PIC 9(05).
+008300     05  FILLER                  PIC X(01) VALUE SPACE.
+008400     05  RJ-OPPONENT-CHOICE      PIC X(01).
+008500     05  FILLER                  PIC X(01) VALUE SPACE.
+008600     05  RJ-MY-CHOICE            PIC X(01).
+008700     05  FILLER                  PIC X(01) VALUE SPACE.
+008800     05  RJ-REASON               PIC X(24).
+008900*
+009000 FD  CHECKPOINT-FILE.
+009100 01  CHECKPOINT-LINE.
+009150     05  CK-DATA-FILE-NAME       PIC X(80).
+009200     05  CK-COUNTER              PIC 9(05).
+009250     05  CK-ROUND-NUMBER         PIC 9(05).
+009300     05  CK-SCORE1               PIC 9(10).
+009400     05  CK-SCORE2               PIC 9(10).
+009450     05  CK-REJECT-COUNT         PIC 9(05).
+009500*
+009600 FD  AUDIT-FILE.
+009700 01  AUDIT-LINE.
+009800     05  AL-DATE                 PIC 9(08).
+009900     05  FILLER                  PIC X(01) VALUE SPACE.
+010000     05  AL-ROUND-NUMBER         PIC 9(05).
+010100     05  FILLER                  PIC X(01) VALUE SPACE.
+010200     05  AL-RULE                 PIC X(03).
+010300     05  FILLER                  PIC X(01) VALUE SPACE.
+010400     05  AL-OPPONENT-SHAPE       PIC X(08).
+010500     05  FILLER                  PIC X(01) VALUE SPACE.
+010600     05  AL-MY-SHAPE             PIC X(08).
+010700     05  FILLER                  PIC X(01) VALUE SPACE.
+010800     05  AL-OUTCOME              PIC X(08).
+010900     05  FILLER                  PIC X(01) VALUE SPACE.
+011000     05  AL-SCORE1-DELTA         PIC 9(04).
+011100     05  FILLER                  PIC X(01) VALUE SPACE.
+011200     05  AL-SCORE2-DELTA         PIC 9(04).
+011300*
+011400 FD  RESULTS-FILE.
+011500 01  RESULTS-LINE                PIC X(60).
+011550*
+011560 FD  TEMP-OUTPUT-FILE.
+011570 01  TEMP-LINE                   PIC X(80).
+011600*
+011700 WORKING-STORAGE SECTION.
+011800*
+011900 77  DATA-FILE-NAME              PIC X(80) VALUE "./data".
+012000 77  REPORT-FILE-NAME            PIC X(80) VALUE SPACES.
+012100 77  REJECT-FILE-NAME            PIC X(80) VALUE SPACES.
+012200 77  CHECKPOINT-FILE-NAME        PIC X(80) VALUE SPACES.
+012300 77  AUDIT-FILE-NAME             PIC X(80) VALUE SPACES.
+012400 77  RESULTS-FILE-NAME           PIC X(80) VALUE SPACES.
+012450 77  TEMP-FILE-NAME              PIC X(80) VALUE SPACES.
+012480 77  RUN-ID                      PIC X(80) VALUE SPACES.
+012500 77  ENV-VALUE                   PIC X(80).
+012600*
+012700 77  DATA-FILE-STATUS            PIC X(02) VALUE SPACES.
+012800 77  REPORT-FILE-STATUS          PIC X(02) VALUE SPACES.
+012900 77  REJECT-FILE-STATUS          PIC X(02) VALUE SPACES.
+013000 77  CHECKPOINT-FILE-STATUS      PIC X(02) VALUE SPACES.
+013100 77  AUDIT-FILE-STATUS           PIC X(02) VALUE SPACES.
+013200 77  RESULTS-FILE-STATUS         PIC X(02) VALUE SPACES.
+013250 77  TEMP-FILE-STATUS            PIC X(02) VALUE SPACES.
+013300*
+013400 77  END-OF-FILE-SWITCH          PIC X(01) VALUE "N".
+013500     88  END-OF-FILE                       VALUE "Y".
+013600 77  CHECKPOINT-EOF-SWITCH       PIC X(01) VALUE "N".
+013700     88  CHECKPOINT-EOF                    VALUE "Y".
+013750 77  CHECKPOINT-RECORD-FOUND-SW  PIC X(01) VALUE "N".
+013760     88  CHECKPOINT-RECORD-FOUND           VALUE "Y".
+013800 77  RESTART-FOUND-SWITCH        PIC X(01) VALUE "N".
+013900     88  RESTART-FOUND                     VALUE "Y".
+013950 77  TRUNCATE-EOF-SWITCH         PIC X(01) VALUE "N".
+013960     88  TRUNCATE-EOF                      VALUE "Y".
+014000 77  VALID-RECORD-SWITCH         PIC X(01) VALUE "Y".
+014100     88  VALID-RECORD                      VALUE "Y".
+014200     88  INVALID-RECORD                    VALUE "N".
+014300*
+014400 77  RUN-MODE                    PIC X(05) VALUE "BOTH".
+014500     88  RUN-MODE-BOTH                     VALUE "BOTH".
+014600     88  RUN-MODE-PART1                    VALUE "PART1".
+014700     88  RUN-MODE-PART2                    VALUE "PART2".
+014800*
+014900 77  COUNTER                     PIC 9(05) VALUE 0.
+015000 77  REJECT-COUNT                PIC 9(05) COMP VALUE 0.
+015100 77  SCORE1                      PIC 9(10) VALUE 0.
+015200 77  SCORE2                      PIC 9(10) VALUE 0.
+015300 77  SCORE1-DELTA                PIC 9(04) COMP VALUE 0.
+015400 77  SCORE2-DELTA                PIC 9(04) COMP VALUE 0.
+015500*
+015600 77  CHECKPOINT-INTERVAL         PIC 9(05) COMP VALUE 100.
+015700 77  CHECKPOINT-QUOTIENT         PIC 9(05) COMP VALUE 0.
+015800 77  CHECKPOINT-REMAINDER        PIC 9(05) COMP VALUE 0.
+015850 77  RESTART-ROUND-NUMBER        PIC 9(05) VALUE 0.
+015860 77  RENAME-STATUS               PIC S9(9) COMP-5 VALUE 0.
+015870 77  SCAN-IDX                    PIC 9(03) COMP VALUE 0.
+015900*
+016000 77  EXPECTED-COUNT              PIC 9(05) COMP VALUE 0.
+016100*
+016200 77  CURRENT-DATE-YYYYMMDD       PIC 9(08) VALUE 0.
+016300*
+016400 77  SHAPE-OPPONENT              PIC X(08) VALUE SPACES.
+016500 77  SHAPE-MINE                  PIC X(08) VALUE SPACES.
+016600 77  OUTCOME-TEXT                PIC X(08) VALUE SPACES.
+016700 77  RULE-ID                     PIC X(03) VALUE SPACES.
+016800*
+016900 PROCEDURE DIVISION.
+017000*
+017100***************************************************************
+017200*    0000-MAINLINE                                             *
+017300***************************************************************
+017400 0000-MAINLINE.
+017500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+017600     PERFORM 2000-PROCESS-ROUNDS THRU 2000-EXIT
+017700     PERFORM 3000-FINALIZE THRU 3000-EXIT
+017800     STOP RUN.
+017900*
+018000***************************************************************
+018100*    1000-INITIALIZE                                           *
+018200*    PULL RUN PARAMETERS FROM THE ENVIRONMENT, DERIVE THE       *
+018300*    RUN-SCOPED FILE NAMES, LOCATE A PRIOR CHECKPOINT IF ONE    *
+018400*    EXISTS, AND OPEN ALL FILES FOR THE RUN.                    *
+018500***************************************************************
+018600 1000-INITIALIZE.
+018700     ACCEPT ENV-VALUE FROM ENVIRONMENT "DAY2-DATA-FILE"
+018800     IF ENV-VALUE NOT = SPACES
+018900         MOVE ENV-VALUE TO DATA-FILE-NAME
+019000     END-IF
+019010*
+019020     ACCEPT CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD
+019030     PERFORM 1010-BUILD-RUN-ID THRU 1010-EXIT
+019040     PERFORM 1020-BUILD-DEFAULT-FILE-NAMES THRU 1020-EXIT
+019100*
+019200     ACCEPT ENV-VALUE FROM ENVIRONMENT "DAY2-RUN-MODE"
+019300     IF ENV-VALUE NOT = SPACES
+019400         MOVE ENV-VALUE TO RUN-MODE
+019500     END-IF
+019600*
+019700     ACCEPT ENV-VALUE FROM ENVIRONMENT "DAY2-CHECKPOINT-INTERVAL"
+019800     IF ENV-VALUE NOT = SPACES
+019900         MOVE ENV-VALUE TO CHECKPOINT-INTERVAL
+019910         IF CHECKPOINT-INTERVAL = 0
+019920             DISPLAY "DAY2-CHECKPOINT-INTERVAL OF 0 IS INVALID - "
+019930                 "USING 100"
+019940             MOVE 100 TO CHECKPOINT-INTERVAL
+019950         END-IF
+020000     END-IF
+020100*
+020200     ACCEPT ENV-VALUE FROM ENVIRONMENT "DAY2-CHECKPOINT-FILE"
+020300     IF ENV-VALUE NOT = SPACES
+020400         MOVE ENV-VALUE TO CHECKPOINT-FILE-NAME
+020500     END-IF
+020510*
+020520     ACCEPT ENV-VALUE FROM ENVIRONMENT "DAY2-REPORT-FILE"
+020530     IF ENV-VALUE NOT = SPACES
+020540         MOVE ENV-VALUE TO REPORT-FILE-NAME
+020550     END-IF
+020560*
+020570     ACCEPT ENV-VALUE FROM ENVIRONMENT "DAY2-REJECT-FILE"
+020580     IF ENV-VALUE NOT = SPACES
+020590         MOVE ENV-VALUE TO REJECT-FILE-NAME
+020600     END-IF
+020610*
+020620     ACCEPT ENV-VALUE FROM ENVIRONMENT "DAY2-RESULTS-FILE"
+020630     IF ENV-VALUE NOT = SPACES
+020640         MOVE ENV-VALUE TO RESULTS-FILE-NAME
+020650     END-IF
+020660*
+020700     ACCEPT ENV-VALUE FROM ENVIRONMENT "DAY2-EXPECTED-COUNT"
+020800     IF ENV-VALUE NOT = SPACES
+020900         MOVE ENV-VALUE TO EXPECTED-COUNT
+021000     END-IF
+021100*
+021700     PERFORM 1100-LOCATE-CHECKPOINT THRU 1100-EXIT
+021800*
+021900     OPEN INPUT DATA-FILE
+021910     IF DATA-FILE-STATUS NOT = "00"
+021920         DISPLAY "FATAL: OPEN INPUT DATA-FILE FAILED, STATUS="
+021930             DATA-FILE-STATUS
+021940         MOVE 16 TO RETURN-CODE
+021950         STOP RUN
+021960     END-IF
+021970*
+022000     IF RESTART-FOUND
+022100         MOVE RESTART-ROUND-NUMBER TO ROUND-NUMBER OF ROUND-RECORD
+022200         START DATA-FILE KEY IS GREATER THAN ROUND-NUMBER
+022300             INVALID KEY
+022400                 SET END-OF-FILE-SWITCH TO "Y"
+022500         END-START
+022510         PERFORM 1200-TRUNCATE-REPORT-FILE THRU 1200-EXIT
+022520         PERFORM 1300-TRUNCATE-REJECT-FILE THRU 1300-EXIT
+022530         PERFORM 1400-TRUNCATE-AUDIT-FILE THRU 1400-EXIT
+022600         OPEN EXTEND CHECKPOINT-FILE
+022610         IF CHECKPOINT-FILE-STATUS NOT = "00"
+022620             DISPLAY "FATAL: OPEN EXTEND CHECKPOINT-FILE, STATUS="
+022630                 CHECKPOINT-FILE-STATUS
+022640             MOVE 16 TO RETURN-CODE
+022650             STOP RUN
+022660         END-IF
+022700         OPEN EXTEND REPORT-FILE
+022710         IF REPORT-FILE-STATUS NOT = "00"
+022720             DISPLAY "FATAL: OPEN EXTEND REPORT-FILE, STATUS="
+022730                 REPORT-FILE-STATUS
+022740             MOVE 16 TO RETURN-CODE
+022750             STOP RUN
+022760         END-IF
+022800         OPEN EXTEND REJECT-FILE
+022810         IF REJECT-FILE-STATUS NOT = "00"
+022820             DISPLAY "FATAL: OPEN EXTEND REJECT-FILE, STATUS="
+022830                 REJECT-FILE-STATUS
+022840             MOVE 16 TO RETURN-CODE
+022850             STOP RUN
+022860         END-IF
+022900         OPEN EXTEND AUDIT-FILE
+022910         IF AUDIT-FILE-STATUS NOT = "00"
+022920             DISPLAY "FATAL: OPEN EXTEND AUDIT-FILE, STATUS="
+022930                 AUDIT-FILE-STATUS
+022940             MOVE 16 TO RETURN-CODE
+022950             STOP RUN
+022960         END-IF
+023000     ELSE
+023100         OPEN OUTPUT CHECKPOINT-FILE
+023110         IF CHECKPOINT-FILE-STATUS NOT = "00"
+023120             DISPLAY "FATAL: OPEN OUTPUT CHECKPOINT-FILE, STATUS="
+023130                 CHECKPOINT-FILE-STATUS
+023140             MOVE 16 TO RETURN-CODE
+023150             STOP RUN
+023160         END-IF
+023200         OPEN OUTPUT REPORT-FILE
+023210         IF REPORT-FILE-STATUS NOT = "00"
+023220             DISPLAY "FATAL: OPEN OUTPUT REPORT-FILE, STATUS="
+023230                 REPORT-FILE-STATUS
+023240             MOVE 16 TO RETURN-CODE
+023250             STOP RUN
+023260         END-IF
+023300         OPEN OUTPUT REJECT-FILE
+023310         IF REJECT-FILE-STATUS NOT = "00"
+023320             DISPLAY "FATAL: OPEN OUTPUT REJECT-FILE, STATUS="
+023330                 REJECT-FILE-STATUS
+023340             MOVE 16 TO RETURN-CODE
+023350             STOP RUN
+023360         END-IF
+023400         OPEN OUTPUT AUDIT-FILE
+023410         IF AUDIT-FILE-STATUS NOT = "00"
+023420             DISPLAY "FATAL: OPEN OUTPUT AUDIT-FILE, STATUS="
+023430                 AUDIT-FILE-STATUS
+023440             MOVE 16 TO RETURN-CODE
+023450             STOP RUN
+023460         END-IF
+023500     END-IF.
+023600 1000-EXIT.
+023700     EXIT.
+023800*
+023900***************************************************************
+024000*    1010-BUILD-RUN-ID                                         *
+024010*    TAKE THE WHOLE OF DATA-FILE-NAME, WITH EVERY "/" TURNED    *
+024020*    INTO "_", AS THE IDENTIFIER THAT SCOPES THIS RUN'S         *
+024030*    REPORT/REJECT/CHECKPOINT/RESULTS FILES - THE FULL PATH IS  *
+024040*    KEPT (NOT JUST THE BASENAME) SO TWO DATA-FILES THAT SHARE  *
+024050*    A NAME IN DIFFERENT DIRECTORIES STILL GET DISTINCT RUN-IDS.*
+024100***************************************************************
+024200 1010-BUILD-RUN-ID.
+024300     MOVE DATA-FILE-NAME TO RUN-ID
+024400     PERFORM VARYING SCAN-IDX FROM 1 BY 1 UNTIL SCAN-IDX > 80
+024500         IF RUN-ID(SCAN-IDX:1) = "/"
+024600             MOVE "_" TO RUN-ID(SCAN-IDX:1)
+024700         END-IF
+024800     END-PERFORM.
+025400 1010-EXIT.
+025500     EXIT.
+025600*
+025700***************************************************************
+025800*    1020-BUILD-DEFAULT-FILE-NAMES                             *
+025900*    DEFAULT NAMES ARE DERIVED FROM RUN-ID SO A DIFFERENT       *
+026000*    OPPONENT OR A RERUN OF THE SAME DATA-FILE ON ANOTHER DAY   *
+026100*    NEVER SHARE A REPORT/REJECT/CHECKPOINT/RESULTS FILE. ANY   *
+026200*    OF THEM CAN STILL BE PINNED EXPLICITLY - SEE THE           *
+026300*    DAY2-REPORT-FILE/DAY2-REJECT-FILE/DAY2-CHECKPOINT-FILE/    *
+026400*    DAY2-RESULTS-FILE OVERRIDES BELOW IN 1000-INITIALIZE.      *
+026500***************************************************************
+026600 1020-BUILD-DEFAULT-FILE-NAMES.
+026700     STRING "./report-" DELIMITED BY SIZE
+026800             RUN-ID DELIMITED BY SPACE
+026900             ".txt" DELIMITED BY SIZE
+027000         INTO REPORT-FILE-NAME
+027100     STRING "./reject-" DELIMITED BY SIZE
+027200             RUN-ID DELIMITED BY SPACE
+027300             ".txt" DELIMITED BY SIZE
+027400         INTO REJECT-FILE-NAME
+027500     STRING "./checkpoint-" DELIMITED BY SIZE
+027600             RUN-ID DELIMITED BY SPACE
+027700             ".dat" DELIMITED BY SIZE
+027800         INTO CHECKPOINT-FILE-NAME
+027900     STRING "./results-" DELIMITED BY SIZE
+028000             RUN-ID DELIMITED BY SPACE
+028100             ".csv" DELIMITED BY SIZE
+028200         INTO RESULTS-FILE-NAME
+028300     STRING "./audit-" DELIMITED BY SIZE
+028400             RUN-ID DELIMITED BY SPACE
+028500             "-" DELIMITED BY SIZE
+028600             CURRENT-DATE-YYYYMMDD DELIMITED BY SIZE
+028700             ".log" DELIMITED BY SIZE
+028800         INTO AUDIT-FILE-NAME.
+028900 1020-EXIT.
+029000     EXIT.
+029100*
+029200***************************************************************
+029300*    1100-LOCATE-CHECKPOINT                                    *
+029400*    IF A CHECKPOINT FILE SURVIVES FROM A PRIOR ABENDED RUN AND *
+029500*    IT WAS TAKEN AGAINST THIS SAME DATA-FILE-NAME, RESTORE     *
+029600*    COUNTER, ROUND-NUMBER, SCORE1 AND SCORE2 FROM ITS LAST     *
+029700*    RECORD SO 2000-PROCESS-ROUNDS CAN RESUME AFTER THAT ROUND. *
+029800*    A CHECKPOINT TAKEN AGAINST A DIFFERENT DATA-FILE (A STALE  *
+029900*    FILE LEFT BEHIND, OR AN EXPLICIT DAY2-CHECKPOINT-FILE      *
+030000*    OVERRIDE REUSED ACROSS RUNS) IS REPORTED AND IGNORED.      *
+030100***************************************************************
+030200 1100-LOCATE-CHECKPOINT.
+030300     OPEN INPUT CHECKPOINT-FILE
+030400     IF CHECKPOINT-FILE-STATUS = "00"
+030500         PERFORM UNTIL CHECKPOINT-EOF
+030600             READ CHECKPOINT-FILE
+030700                 AT END
+030800                     SET CHECKPOINT-EOF TO TRUE
+030900                 NOT AT END
+031000                     SET CHECKPOINT-RECORD-FOUND TO TRUE
+031100             END-READ
+031200         END-PERFORM
+031300         CLOSE CHECKPOINT-FILE
+031400         IF CHECKPOINT-RECORD-FOUND
+031500             IF CK-DATA-FILE-NAME = DATA-FILE-NAME
+031600                 MOVE CK-COUNTER TO COUNTER
+031650                 MOVE CK-REJECT-COUNT TO REJECT-COUNT
+031700                 MOVE CK-ROUND-NUMBER TO RESTART-ROUND-NUMBER
+031800                 MOVE CK-SCORE1 TO SCORE1
+031900                 MOVE CK-SCORE2 TO SCORE2
+032000                 SET RESTART-FOUND TO TRUE
+032100             ELSE
+032200                 DISPLAY "CHECKPOINT IGNORED - TAKEN AGAINST "
+032300                     CK-DATA-FILE-NAME " NOT " DATA-FILE-NAME
+032400             END-IF
+032500         END-IF
+032600     END-IF.
+032700 1100-EXIT.
+032800     EXIT.
+032900*
+033000***************************************************************
+033100*    1200-TRUNCATE-REPORT-FILE                                 *
+033200*    ON RESTART, REPORT-FILE MAY ALREADY HOLD ROWS FOR ROUNDS   *
+033300*    PROCESSED AFTER THE LAST CHECKPOINT BUT BEFORE THE ABEND.  *
+033400*    COPY ONLY THE ROWS UP TO THE CHECKPOINTED ROUND INTO A     *
+033500*    TEMP FILE AND SWAP IT IN BEFORE THE MAIN RUN EXTENDS IT,   *
+033600*    SO THOSE ROUNDS ARE NOT WRITTEN TWICE.                     *
+033700***************************************************************
+033800 1200-TRUNCATE-REPORT-FILE.
+033900     MOVE "N" TO TRUNCATE-EOF-SWITCH
+034000     STRING REPORT-FILE-NAME DELIMITED BY SPACE
+034100             ".tmp" DELIMITED BY SIZE
+034200         INTO TEMP-FILE-NAME
+034300     OPEN INPUT REPORT-FILE
+034400     IF REPORT-FILE-STATUS = "00"
+034500         OPEN OUTPUT TEMP-OUTPUT-FILE
+034600         PERFORM UNTIL TRUNCATE-EOF
+034700             READ REPORT-FILE
+034800                 AT END
+034900                     SET TRUNCATE-EOF TO TRUE
+035000                 NOT AT END
+035100                     IF RL-ROUND-NUMBER <= RESTART-ROUND-NUMBER
+035200                         MOVE REPORT-LINE TO TEMP-LINE
+035300                         WRITE TEMP-LINE
+035400                     END-IF
+035500             END-READ
+035600         END-PERFORM
+035700         CLOSE REPORT-FILE
+035800         CLOSE TEMP-OUTPUT-FILE
+035900         CALL "CBL_DELETE_FILE" USING REPORT-FILE-NAME
+036000             RETURNING RENAME-STATUS
+036010         IF RENAME-STATUS NOT = 0
+036020             DISPLAY "FATAL: DELETE REPORT-FILE FAILED, STATUS="
+036030                 RENAME-STATUS
+036040             MOVE 16 TO RETURN-CODE
+036050             STOP RUN
+036060         END-IF
+036100         CALL "CBL_RENAME_FILE" USING TEMP-FILE-NAME
+036200             REPORT-FILE-NAME RETURNING RENAME-STATUS
+036210         IF RENAME-STATUS NOT = 0
+036220             DISPLAY "FATAL: RENAME REPORT-FILE FAILED, STATUS="
+036230                 RENAME-STATUS
+036240             MOVE 16 TO RETURN-CODE
+036250             STOP RUN
+036260         END-IF
+036300     END-IF.
+036400 1200-EXIT.
+036500     EXIT.
+036600*
+036700***************************************************************
+036800*    1300-TRUNCATE-REJECT-FILE                                 *
+036900*    SAME TREATMENT AS 1200-TRUNCATE-REPORT-FILE, FOR THE       *
+037000*    REJECT-FILE.                                               *
+037100***************************************************************
+037200 1300-TRUNCATE-REJECT-FILE.
+037300     MOVE "N" TO TRUNCATE-EOF-SWITCH
+037400     STRING REJECT-FILE-NAME DELIMITED BY SPACE
+037500             ".tmp" DELIMITED BY SIZE
+037600         INTO TEMP-FILE-NAME
+037700     OPEN INPUT REJECT-FILE
+037800     IF REJECT-FILE-STATUS = "00"
+037900         OPEN OUTPUT TEMP-OUTPUT-FILE
+038000         PERFORM UNTIL TRUNCATE-EOF
+038100             READ REJECT-FILE
+038200                 AT END
+038300                     SET TRUNCATE-EOF TO TRUE
+038400                 NOT AT END
+038500                     IF RJ-ROUND-NUMBER <= RESTART-ROUND-NUMBER
+038600                         MOVE REJECT-LINE TO TEMP-LINE
+038700                         WRITE TEMP-LINE
+038800                     END-IF
+038900             END-READ
+039000         END-PERFORM
+039100         CLOSE REJECT-FILE
+039200         CLOSE TEMP-OUTPUT-FILE
+039300         CALL "CBL_DELETE_FILE" USING REJECT-FILE-NAME
+039400             RETURNING RENAME-STATUS
+039410         IF RENAME-STATUS NOT = 0
+039420             DISPLAY "FATAL: DELETE REJECT-FILE FAILED, STATUS="
+039430                 RENAME-STATUS
+039440             MOVE 16 TO RETURN-CODE
+039450             STOP RUN
+039460         END-IF
+039500         CALL "CBL_RENAME_FILE" USING TEMP-FILE-NAME
+039600             REJECT-FILE-NAME RETURNING RENAME-STATUS
+039610         IF RENAME-STATUS NOT = 0
+039620             DISPLAY "FATAL: RENAME REJECT-FILE FAILED, STATUS="
+039630                 RENAME-STATUS
+039640             MOVE 16 TO RETURN-CODE
+039650             STOP RUN
+039660         END-IF
+039700     END-IF.
+039800 1300-EXIT.
+039900     EXIT.
+040000*
+040100***************************************************************
+040200*    1400-TRUNCATE-AUDIT-FILE                                  *
+040300*    SAME TREATMENT AS 1200-TRUNCATE-REPORT-FILE, FOR THE       *
+040400*    AUDIT-FILE.                                                *
+040500***************************************************************
+040600 1400-TRUNCATE-AUDIT-FILE.
+040700     MOVE "N" TO TRUNCATE-EOF-SWITCH
+040800     STRING AUDIT-FILE-NAME DELIMITED BY SPACE
+040900             ".tmp" DELIMITED BY SIZE
+041000         INTO TEMP-FILE-NAME
+041100     OPEN INPUT AUDIT-FILE
+041200     IF AUDIT-FILE-STATUS = "00"
+041300         OPEN OUTPUT TEMP-OUTPUT-FILE
+041400         PERFORM UNTIL TRUNCATE-EOF
+041500             READ AUDIT-FILE
+041600                 AT END
+041700                     SET TRUNCATE-EOF TO TRUE
+041800                 NOT AT END
+041900                     IF AL-ROUND-NUMBER <= RESTART-ROUND-NUMBER
+042000                         MOVE AUDIT-LINE TO TEMP-LINE
+042100                         WRITE TEMP-LINE
+042200                     END-IF
+042300             END-READ
+042400         END-PERFORM
+042500         CLOSE AUDIT-FILE
+042600         CLOSE TEMP-OUTPUT-FILE
+042700         CALL "CBL_DELETE_FILE" USING AUDIT-FILE-NAME
+042800             RETURNING RENAME-STATUS
+042810         IF RENAME-STATUS NOT = 0
+042820             DISPLAY "FATAL: DELETE OF AUDIT-FILE FAILED, STATUS="
+042830                 RENAME-STATUS
+042840             MOVE 16 TO RETURN-CODE
+042850             STOP RUN
+042860         END-IF
+042900         CALL "CBL_RENAME_FILE" USING TEMP-FILE-NAME
+043000             AUDIT-FILE-NAME RETURNING RENAME-STATUS
+043010         IF RENAME-STATUS NOT = 0
+043020             DISPLAY "FATAL: RENAME OF AUDIT-FILE FAILED, STATUS="
+043030                 RENAME-STATUS
+043040             MOVE 16 TO RETURN-CODE
+043050             STOP RUN
+043060         END-IF
+043100     END-IF.
+043200 1400-EXIT.
+043300     EXIT.
+043400*
+043500***************************************************************
+043600*    2000-PROCESS-ROUNDS                                       *
+043700*    READ DATA-FILE FROM WHERE 1000-INITIALIZE LEFT OFF THROUGH *
+043800*    END OF FILE, SCORING AND REPORTING EACH ROUND ALONG THE    *
+043900*    WAY.                                                       *
+044000***************************************************************
+044100 2000-PROCESS-ROUNDS.
+044200     PERFORM UNTIL END-OF-FILE
+044300         READ DATA-FILE NEXT RECORD
+044400             AT END
+044500                 SET END-OF-FILE-SWITCH TO "Y"
+044600             NOT AT END
+044700                 PERFORM 2100-PROCESS-ONE-ROUND THRU 2100-EXIT
+044800         END-READ
+044900     END-PERFORM.
+045000 2000-EXIT.
+045100     EXIT.
+045200*
+045300***************************************************************
+045400*    2100-PROCESS-ONE-ROUND                                    *
+045500***************************************************************
+045600 2100-PROCESS-ONE-ROUND.
+045700     ADD 1 TO COUNTER
+045800     SET VALID-RECORD TO TRUE
+045900     PERFORM 2200-SCORE-ROUND THRU 2200-EXIT
+046000     IF VALID-RECORD
+046100         PERFORM 2300-WRITE-REPORT-LINE THRU 2300-EXIT
+046200         PERFORM 2400-WRITE-AUDIT-LINE THRU 2400-EXIT
+046300     ELSE
+046400         ADD 1 TO REJECT-COUNT
+046500         PERFORM 2500-WRITE-REJECT-LINE THRU 2500-EXIT
+046600     END-IF
+046700*
+046800     DIVIDE COUNTER BY CHECKPOINT-INTERVAL
+046900         GIVING CHECKPOINT-QUOTIENT
+047000         REMAINDER CHECKPOINT-REMAINDER
+047010         ON SIZE ERROR
+047020             MOVE 1 TO CHECKPOINT-REMAINDER
+047030     END-DIVIDE
+047100     IF CHECKPOINT-REMAINDER = 0
+047200         PERFORM 2600-CHECKPOINT-SAVE THRU 2600-EXIT
+047300     END-IF.
+047400 2100-EXIT.
+047500     EXIT.
+047600*
+047700***************************************************************
+047800*    2200-SCORE-ROUND                                          *
+047900*    DECODE THE ROUND, ADD TO SCORE1 (FIXED CHOICE) AND SCORE2  *
+048000*    (OUTCOME BASED), AND RECORD THE SHAPES/OUTCOME FOR THE     *
+048100*    REPORT AND AUDIT LINES. AN OPPONENT OR MY-CHOICE LETTER    *
+048200*    OUTSIDE A/B/C OR X/Y/Z LEAVES THE RECORD INVALID AND       *
+048300*    SCORE1/SCORE2 UNCHANGED.                                   *
+048400***************************************************************
+048500 2200-SCORE-ROUND.
+048600     MOVE 0 TO SCORE1-DELTA
+048700     MOVE 0 TO SCORE2-DELTA
+048800     MOVE SPACES TO SHAPE-OPPONENT
+048900     MOVE SPACES TO SHAPE-MINE
+049000     MOVE SPACES TO OUTCOME-TEXT
+049100     MOVE SPACES TO RULE-ID
+049200*
+049300     EVALUATE OPPONENT-CHOICE
+049400         WHEN "A"
+049500             MOVE "ROCK" TO SHAPE-OPPONENT
+049600             EVALUATE MY-CHOICE
+049700                 WHEN "X"
+049800                     MOVE "ROCK" TO SHAPE-MINE
+049900                     MOVE "DRAW" TO OUTCOME-TEXT
+050000                     MOVE "A-X" TO RULE-ID
+050100                     COMPUTE SCORE1-DELTA = 1 + 3
+050200                     COMPUTE SCORE2-DELTA = 3 + 0
+050300                 WHEN "Y"
+050400                     MOVE "PAPER" TO SHAPE-MINE
+050500                     MOVE "WIN" TO OUTCOME-TEXT
+050600                     MOVE "A-Y" TO RULE-ID
+050700                     COMPUTE SCORE1-DELTA = 2 + 6
+050800                     COMPUTE SCORE2-DELTA = 1 + 3
+050900                 WHEN "Z"
+051000                     MOVE "SCISSORS" TO SHAPE-MINE
+051100                     MOVE "LOSE" TO OUTCOME-TEXT
+051200                     MOVE "A-Z" TO RULE-ID
+051300                     COMPUTE SCORE1-DELTA = 3 + 0
+051400                     COMPUTE SCORE2-DELTA = 2 + 6
+051500                 WHEN OTHER
+051600                     SET INVALID-RECORD TO TRUE
+051700                     MOVE "BAD MY CHOICE" TO OUTCOME-TEXT
+051800             END-EVALUATE
+051900         WHEN "B"
+052000             MOVE "PAPER" TO SHAPE-OPPONENT
+052100             EVALUATE MY-CHOICE
+052200                 WHEN "X"
+052300                     MOVE "ROCK" TO SHAPE-MINE
+052400                     MOVE "LOSE" TO OUTCOME-TEXT
+052500                     MOVE "B-X" TO RULE-ID
+052600                     COMPUTE SCORE1-DELTA = 1 + 0
+052700                     COMPUTE SCORE2-DELTA = 1 + 0
+052800                 WHEN "Y"
+052900                     MOVE "PAPER" TO SHAPE-MINE
+053000                     MOVE "DRAW" TO OUTCOME-TEXT
+053100                     MOVE "B-Y" TO RULE-ID
+053200                     COMPUTE SCORE1-DELTA = 2 + 3
+053300                     COMPUTE SCORE2-DELTA = 2 + 3
+053400                 WHEN "Z"
+053500                     MOVE "SCISSORS" TO SHAPE-MINE
+053600                     MOVE "WIN" TO OUTCOME-TEXT
+053700                     MOVE "B-Z" TO RULE-ID
+053800                     COMPUTE SCORE1-DELTA = 3 + 6
+053900                     COMPUTE SCORE2-DELTA = 3 + 6
+054000                 WHEN OTHER
+054100                     SET INVALID-RECORD TO TRUE
+054200                     MOVE "BAD MY CHOICE" TO OUTCOME-TEXT
+054300             END-EVALUATE
+054400         WHEN "C"
+054500             MOVE "SCISSORS" TO SHAPE-OPPONENT
+054600             EVALUATE MY-CHOICE
+054700                 WHEN "X"
+054800                     MOVE "ROCK" TO SHAPE-MINE
+054900                     MOVE "WIN" TO OUTCOME-TEXT
+055000                     MOVE "C-X" TO RULE-ID
+055100                     COMPUTE SCORE1-DELTA = 1 + 6
+055200                     COMPUTE SCORE2-DELTA = 2 + 0
+055300                 WHEN "Y"
+055400                     MOVE "PAPER" TO SHAPE-MINE
+055500                     MOVE "LOSE" TO OUTCOME-TEXT
+055600                     MOVE "C-Y" TO RULE-ID
+055700                     COMPUTE SCORE1-DELTA = 2 + 0
+055800                     COMPUTE SCORE2-DELTA = 3 + 3
+055900                 WHEN "Z"
+056000                     MOVE "SCISSORS" TO SHAPE-MINE
+056100                     MOVE "DRAW" TO OUTCOME-TEXT
+056200                     MOVE "C-Z" TO RULE-ID
+056300                     COMPUTE SCORE1-DELTA = 3 + 3
+056400                     COMPUTE SCORE2-DELTA = 1 + 6
+056500                 WHEN OTHER
+056600                     SET INVALID-RECORD TO TRUE
+056700                     MOVE "BAD MY CHOICE" TO OUTCOME-TEXT
+056800             END-EVALUATE
+056900         WHEN OTHER
+057000             SET INVALID-RECORD TO TRUE
+057100             MOVE "BAD OPPONENT CHOICE" TO OUTCOME-TEXT
+057200     END-EVALUATE
+057300*
+057400     IF VALID-RECORD
+057500         ADD SCORE1-DELTA TO SCORE1
+057600         ADD SCORE2-DELTA TO SCORE2
+057700     END-IF.
+057800 2200-EXIT.
+057900     EXIT.
+058000*
+058100***************************************************************
+058200*    2300-WRITE-REPORT-LINE                                    *
+058300***************************************************************
+058400 2300-WRITE-REPORT-LINE.
+058500     MOVE ROUND-NUMBER OF ROUND-RECORD TO RL-ROUND-NUMBER
+058600     MOVE SHAPE-OPPONENT TO RL-OPPONENT-SHAPE
+058700     MOVE SHAPE-MINE TO RL-MY-SHAPE
+058800     MOVE OUTCOME-TEXT TO RL-OUTCOME
+058900     MOVE SCORE1 TO RL-SCORE1
+059000     MOVE SCORE2 TO RL-SCORE2
+059100     WRITE REPORT-LINE.
+059200 2300-EXIT.
+059300     EXIT.
+059400*
+059500***************************************************************
+059600*    2400-WRITE-AUDIT-LINE                                     *
+059700***************************************************************
+059800 2400-WRITE-AUDIT-LINE.
+059900     MOVE CURRENT-DATE-YYYYMMDD TO AL-DATE
+060000     MOVE ROUND-NUMBER OF ROUND-RECORD TO AL-ROUND-NUMBER
+060100     MOVE RULE-ID TO AL-RULE
+060200     MOVE SHAPE-OPPONENT TO AL-OPPONENT-SHAPE
+060300     MOVE SHAPE-MINE TO AL-MY-SHAPE
+060400     MOVE OUTCOME-TEXT TO AL-OUTCOME
+060500     MOVE SCORE1-DELTA TO AL-SCORE1-DELTA
+060600     MOVE SCORE2-DELTA TO AL-SCORE2-DELTA
+060700     WRITE AUDIT-LINE.
+060800 2400-EXIT.
+060900     EXIT.
+061000*
+061100***************************************************************
+061200*    2500-WRITE-REJECT-LINE                                    *
+061300***************************************************************
+061400 2500-WRITE-REJECT-LINE.
+061500     MOVE ROUND-NUMBER OF ROUND-RECORD TO RJ-ROUND-NUMBER
+061600     MOVE OPPONENT-CHOICE TO RJ-OPPONENT-CHOICE
+061700     MOVE MY-CHOICE TO RJ-MY-CHOICE
+061800     MOVE OUTCOME-TEXT TO RJ-REASON
+061900     WRITE REJECT-LINE.
+062000 2500-EXIT.
+062100     EXIT.
+062200*
+062300***************************************************************
+062400*    2600-CHECKPOINT-SAVE                                      *
+062500*    SNAPSHOT THE DATA-FILE IDENTITY, COUNTER, THE LAST ROUND   *
+062600*    NUMBER READ, SCORE1 AND SCORE2 EVERY CHECKPOINT-INTERVAL   *
+062700*    ROUNDS SO A RESTART CAN RESUME HERE AND CAN TELL A         *
+062800*    LEFTOVER CHECKPOINT FROM A DIFFERENT RUN.                  *
+062900***************************************************************
+063000 2600-CHECKPOINT-SAVE.
+063100     MOVE DATA-FILE-NAME TO CK-DATA-FILE-NAME
+063200     MOVE COUNTER TO CK-COUNTER
+063250     MOVE REJECT-COUNT TO CK-REJECT-COUNT
+063300     MOVE ROUND-NUMBER OF ROUND-RECORD TO CK-ROUND-NUMBER
+063400     MOVE SCORE1 TO CK-SCORE1
+063500     MOVE SCORE2 TO CK-SCORE2
+063600     WRITE CHECKPOINT-LINE.
+063700 2600-EXIT.
+063800     EXIT.
+063900*
+064000***************************************************************
+064100*    3000-FINALIZE                                             *
+064200*    CLOSE THE RUN, CHECK THE CONTROL TOTAL, WRITE THE CSV      *
+064300*    EXTRACT AND DISPLAY THE TOTALS FOR THE JOB LOG. 2000-      *
+064310*    PROCESS-ROUNDS ONLY REACHES HERE ON A GENUINE END OF FILE  *
+064320*    (ANY FATAL I/O ERROR ABENDS BEFORE THIS POINT), SO THE     *
+064330*    CHECKPOINT IS NOW REMOVED - IF IT WERE LEFT BEHIND, THE     *
+064340*    NEXT RUN AGAINST THE SAME DATA-FILE (E.G. A DELIBERATE      *
+064350*    RERUN AFTER CORRECTING A ROUND) WOULD FIND IT AND SKIP      *
+064360*    STRAIGHT PAST EVERY ROUND UP TO THE OLD CHECKPOINT.         *
+064400***************************************************************
+064500 3000-FINALIZE.
+064600     CLOSE DATA-FILE
+064700     CLOSE CHECKPOINT-FILE
+064710     CALL "CBL_DELETE_FILE" USING CHECKPOINT-FILE-NAME
+064720         RETURNING RENAME-STATUS
+064730     IF RENAME-STATUS NOT = 0
+064740         DISPLAY "WARNING: COULD NOT REMOVE COMPLETED CHECKPOINT "
+064750             CHECKPOINT-FILE-NAME
+064760         DISPLAY "DELETE IT BEFORE RERUNNING THIS DATA-FILE"
+064770     END-IF
+064800     CLOSE REPORT-FILE
+064900     CLOSE REJECT-FILE
+065000     CLOSE AUDIT-FILE
+065100*
+065200     IF EXPECTED-COUNT > 0 AND EXPECTED-COUNT NOT = COUNTER
+065300         DISPLAY "CONTROL TOTAL MISMATCH - EXPECTED "
+065400             EXPECTED-COUNT " GOT " COUNTER
+065500         MOVE 4 TO RETURN-CODE
+065600     END-IF
+065700*
+065800     PERFORM 3100-WRITE-RESULTS-FILE THRU 3100-EXIT
+065900*
+066000     IF RUN-MODE-BOTH OR RUN-MODE-PART1
+066100         DISPLAY "Part one >>> " SCORE1
+066200     END-IF
+066300     IF RUN-MODE-BOTH OR RUN-MODE-PART2
+066400         DISPLAY "Part two >>> " SCORE2
+066500     END-IF
+066600     DISPLAY "Rounds >>> " COUNTER
+066700     DISPLAY "Rejected >>> " REJECT-COUNT.
+066800 3000-EXIT.
+066900     EXIT.
+067000*
+067100***************************************************************
+067200*    3100-WRITE-RESULTS-FILE                                   *
+067300***************************************************************
+067400 3100-WRITE-RESULTS-FILE.
+067500     OPEN OUTPUT RESULTS-FILE
+067510     IF RESULTS-FILE-STATUS NOT = "00"
+067520         DISPLAY "FATAL: OPEN OUTPUT RESULTS-FILE, STATUS="
+067530             RESULTS-FILE-STATUS
+067540         MOVE 16 TO RETURN-CODE
+067550         STOP RUN
+067560     END-IF
+067600     STRING CURRENT-DATE-YYYYMMDD DELIMITED BY SIZE
+067700             "," DELIMITED BY SIZE
+067800             COUNTER DELIMITED BY SIZE
+067900             "," DELIMITED BY SIZE
+068000             SCORE1 DELIMITED BY SIZE
+068100             "," DELIMITED BY SIZE
+068200             SCORE2 DELIMITED BY SIZE
+068300         INTO RESULTS-LINE
+068400     WRITE RESULTS-LINE
+068500     CLOSE RESULTS-FILE.
+068600 3100-EXIT.
+068700     EXIT.
