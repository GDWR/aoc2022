@@ -0,0 +1,17 @@
+000100***************************************************************
+000200*    ROUNDREC.CPY                                              *
+000300*    ONE ROUND OF THE STRATEGY GUIDE, KEYED BY ROUND NUMBER.   *
+000400*    SHARED BY ANY PROGRAM THAT READS OR WRITES AN OPPONENT'S  *
+000500*    DATA-FILE (SEE MAIN.CBL AND LEADERBOARD.CBL).             *
+000600*                                                               *
+000700*    MODIFICATION HISTORY                                      *
+000800*    -------------------                                       *
+000900*    08-08-26  GDWR  ORIGINAL - ROUND NUMBER ADDED AS KEY WHEN  *
+001000*                    DATA-FILE WAS CONVERTED TO AN INDEXED     *
+001100*                    ORGANIZATION.                             *
+001200***************************************************************
+001300 01  ROUND-RECORD.
+001400     05  ROUND-NUMBER            PIC 9(05).
+001500     05  OPPONENT-CHOICE         PIC X(01).
+001600     05  FILLER                  PIC X(01).
+001700     05  MY-CHOICE               PIC X(01).
