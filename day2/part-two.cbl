@@ -1,76 +1,199 @@
-        IDENTIFICATION Division.
-            PROGRAM-ID.     Aoc2022Day7Part2.
-            AUTHOR          "GDWR"
-            DATE-WRITTEN    "07-12-22"
-
-        ENVIRONMENT DIVISION.
-        INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-
-            SELECT DATA-FILE ASSIGN TO "./data"
-                ORGANIZATION IS LINE SEQUENTIAL.
-
-        DATA DIVISION.
-        FILE SECTION.
-        FD DATA-FILE.
-        01 IN-RECORD.
-            02 OPPONENT-CHOICE PIC X(1).
-            02 SPACER          PIC X(1).
-            02 MY-CHOICE       PIC X(1).
-
-        WORKING-STORAGE SECTION.
-        01 END-OF-FILE  PIC Z(1).
-        01 COUNTER      PIC 9(4) VALUE 0.
-        01 SCORE        PIC 9(10) VALUE 0.
-
-        PROCEDURE DIVISION.
-        BEGIN.
-            OPEN INPUT DATA-FILE.
-
-            PERFORM UNTIL END-OF-FILE = 1
-                READ DATA-FILE
-                    AT END MOVE 1 TO END-OF-FILE
-                    NOT AT END
-                        COMPUTE COUNTER = COUNTER + 1
-
-                        EVALUATE OPPONENT-CHOICE
-                            WHEN "A"
-                                EVALUATE MY-CHOICE
-                                    WHEN "X"
-                                        COMPUTE SCORE = SCORE + 3 + 0
-                                    WHEN "Y"
-                                        COMPUTE SCORE = SCORE + 1 + 3
-                                    WHEN "Z"
-                                        COMPUTE SCORE = SCORE + 2 + 6
-                                    WHEN OTHER
-                                        DISPLAY "Invalid"
-                            WHEN "B"
-                                EVALUATE MY-CHOICE
-                                    WHEN "X"
-                                        COMPUTE SCORE = SCORE + 1 + 0
-                                    WHEN "Y"
-                                        COMPUTE SCORE = SCORE + 2 + 3
-                                    WHEN "Z"
-                                        COMPUTE SCORE = SCORE + 3 + 6
-                                    WHEN OTHER
-                                        DISPLAY "Invalid"
-                            WHEN "C"
-                                EVALUATE MY-CHOICE
-                                    WHEN "X"
-                                        COMPUTE SCORE = SCORE + 2 + 0
-                                    WHEN "Y"
-                                        COMPUTE SCORE = SCORE + 3 + 3
-                                    WHEN "Z"
-                                        COMPUTE SCORE = SCORE + 1 + 6
-                                    WHEN OTHER
-                                        DISPLAY "Invalid"
-                            WHEN OTHER
-                                DISPLAY "Invalid"
-                END-READ
-          END-PERFORM
-
-          DISPLAY "Score >>> " SCORE
-          DISPLAY "Lines >>> " COUNTER
-
-          CLOSE DATA-FILE
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     Aoc2022Day7Part2.
+000300 AUTHOR.         GDWR.
+000400 INSTALLATION.   AOC2022 SCORING SHOP.
+000500 DATE-WRITTEN.   07-12-22.
+000600 DATE-COMPILED.  08-08-26.
+000700*
+000800***************************************************************
+000900*    MODIFICATION HISTORY                                     *
+001000*    -------------------                                      *
+001100*    08-08-26  GDWR  ADD REJECT-FILE AND REJECT-COUNT FOR      *
+001200*                    INVALID STRATEGY-GUIDE LINES.             *
+001300*    08-08-26  GDWR  DATA-FILE NAME NOW COMES FROM THE         *
+001400*                    DAY2-DATA-FILE ENVIRONMENT VARIABLE       *
+001500*                    (DEFAULTS TO ./data). MAIN.CBL HAS SINCE   *
+001600*                    ABSORBED THIS PROGRAM'S OUTCOME-BASED     *
+001700*                    SCORING BEHIND A RUN-MODE SWITCH; THIS    *
+001800*                    PROGRAM REMAINS FOR STANDALONE PART TWO   *
+001900*                    RERUNS AGAINST A PLAIN LINE-SEQUENTIAL    *
+002000*                    STRATEGY GUIDE.                           *
+002100***************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500*
+002600     SELECT DATA-FILE ASSIGN TO DATA-FILE-NAME
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS DATA-STATUS.
+002900*
+003000     SELECT REJECT-FILE ASSIGN TO REJECT-FILE-NAME
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS REJECT-STATUS.
+003300*
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600*
+003700 FD  DATA-FILE.
+003800 01  IN-RECORD.
+003900     05  OPPONENT-CHOICE         PIC X(01).
+004000     05  FILLER                  PIC X(01).
+004100     05  MY-CHOICE               PIC X(01).
+004200*
+004300 FD  REJECT-FILE.
+004400 01  REJECT-LINE.
+004500     05  RJ-LINE-NUMBER          PIC 9(05).
+004600     05  FILLER                  PIC X(01) VALUE SPACE.
+004700     05  RJ-OPPONENT-CHOICE      PIC X(01).
+004800     05  FILLER                  PIC X(01) VALUE SPACE.
+004900     05  RJ-MY-CHOICE            PIC X(01).
+005000     05  FILLER                  PIC X(01) VALUE SPACE.
+005100     05  RJ-REASON               PIC X(24).
+005200*
+005300 WORKING-STORAGE SECTION.
+005400*
+005500 77  DATA-FILE-NAME              PIC X(80) VALUE "./data".
+005600 77  REJECT-FILE-NAME            PIC X(80) VALUE "./reject.txt".
+005700 77  ENV-VALUE                   PIC X(80).
+005800*
+005900 77  DATA-STATUS                 PIC X(02) VALUE SPACES.
+006000 77  REJECT-STATUS               PIC X(02) VALUE SPACES.
+006100*
+006200 77  END-OF-FILE-SWITCH          PIC X(01) VALUE "N".
+006300     88  END-OF-FILE                       VALUE "Y".
+006400 77  VALID-RECORD-SWITCH         PIC X(01) VALUE "Y".
+006500     88  VALID-RECORD                      VALUE "Y".
+006600     88  INVALID-RECORD                    VALUE "N".
+006700*
+006800 77  COUNTER                     PIC 9(05) VALUE 0.
+006900 77  REJECT-COUNT                PIC 9(05) VALUE 0.
+007000 77  SCORE                       PIC 9(10) VALUE 0.
+007100 77  REASON-TEXT                 PIC X(24) VALUE SPACES.
+007200*
+007300 PROCEDURE DIVISION.
+007400*
+007500***************************************************************
+007600*    0000-MAINLINE                                             *
+007700***************************************************************
+007800 0000-MAINLINE.
+007900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008000     PERFORM 2000-PROCESS-ROUNDS THRU 2000-EXIT
+008100     PERFORM 3000-FINALIZE THRU 3000-EXIT
+008200     STOP RUN.
+008300*
+008400***************************************************************
+008500*    1000-INITIALIZE                                           *
+008600***************************************************************
+008700 1000-INITIALIZE.
+008800     ACCEPT ENV-VALUE FROM ENVIRONMENT "DAY2-DATA-FILE"
+008900     IF ENV-VALUE NOT = SPACES
+009000         MOVE ENV-VALUE TO DATA-FILE-NAME
+009100     END-IF
+009200*
+009300     OPEN INPUT DATA-FILE
+009400     OPEN OUTPUT REJECT-FILE.
+009500 1000-EXIT.
+009600     EXIT.
+009700*
+009800***************************************************************
+009900*    2000-PROCESS-ROUNDS                                       *
+010000***************************************************************
+010100 2000-PROCESS-ROUNDS.
+010200     PERFORM UNTIL END-OF-FILE
+010300         READ DATA-FILE
+010400             AT END
+010500                 SET END-OF-FILE-SWITCH TO "Y"
+010600             NOT AT END
+010700                 PERFORM 2100-PROCESS-ONE-ROUND THRU 2100-EXIT
+010800         END-READ
+010900     END-PERFORM.
+011000 2000-EXIT.
+011100     EXIT.
+011200*
+011300***************************************************************
+011400*    2100-PROCESS-ONE-ROUND                                    *
+011500***************************************************************
+011600 2100-PROCESS-ONE-ROUND.
+011700     ADD 1 TO COUNTER
+011800     SET VALID-RECORD TO TRUE
+011900     MOVE SPACES TO REASON-TEXT
+012000     PERFORM 2200-SCORE-ROUND THRU 2200-EXIT
+012100     IF INVALID-RECORD
+012200         ADD 1 TO REJECT-COUNT
+012300         PERFORM 2300-WRITE-REJECT-LINE THRU 2300-EXIT
+012400     END-IF.
+012500 2100-EXIT.
+012600     EXIT.
+012700*
+012800***************************************************************
+012900*    2200-SCORE-ROUND                                          *
+013000***************************************************************
+013100 2200-SCORE-ROUND.
+013200     EVALUATE OPPONENT-CHOICE
+013300         WHEN "A"
+013400             EVALUATE MY-CHOICE
+013500                 WHEN "X"
+013600                     COMPUTE SCORE = SCORE + 3 + 0
+013700                 WHEN "Y"
+013800                     COMPUTE SCORE = SCORE + 1 + 3
+013900                 WHEN "Z"
+014000                     COMPUTE SCORE = SCORE + 2 + 6
+014100                 WHEN OTHER
+014200                     SET INVALID-RECORD TO TRUE
+014300                     MOVE "BAD MY CHOICE" TO REASON-TEXT
+014400             END-EVALUATE
+014500         WHEN "B"
+014600             EVALUATE MY-CHOICE
+014700                 WHEN "X"
+014800                     COMPUTE SCORE = SCORE + 1 + 0
+014900                 WHEN "Y"
+015000                     COMPUTE SCORE = SCORE + 2 + 3
+015100                 WHEN "Z"
+015200                     COMPUTE SCORE = SCORE + 3 + 6
+015300                 WHEN OTHER
+015400                     SET INVALID-RECORD TO TRUE
+015500                     MOVE "BAD MY CHOICE" TO REASON-TEXT
+015600             END-EVALUATE
+015700         WHEN "C"
+015800             EVALUATE MY-CHOICE
+015900                 WHEN "X"
+016000                     COMPUTE SCORE = SCORE + 2 + 0
+016100                 WHEN "Y"
+016200                     COMPUTE SCORE = SCORE + 3 + 3
+016300                 WHEN "Z"
+016400                     COMPUTE SCORE = SCORE + 1 + 6
+016500                 WHEN OTHER
+016600                     SET INVALID-RECORD TO TRUE
+016700                     MOVE "BAD MY CHOICE" TO REASON-TEXT
+016800             END-EVALUATE
+016900         WHEN OTHER
+017000             SET INVALID-RECORD TO TRUE
+017100             MOVE "BAD OPPONENT CHOICE" TO REASON-TEXT
+017200     END-EVALUATE.
+017300 2200-EXIT.
+017400     EXIT.
+017500*
+017600***************************************************************
+017700*    2300-WRITE-REJECT-LINE                                    *
+017800***************************************************************
+017900 2300-WRITE-REJECT-LINE.
+018000     MOVE COUNTER TO RJ-LINE-NUMBER
+018100     MOVE OPPONENT-CHOICE TO RJ-OPPONENT-CHOICE
+018200     MOVE MY-CHOICE TO RJ-MY-CHOICE
+018300     MOVE REASON-TEXT TO RJ-REASON
+018400     WRITE REJECT-LINE.
+018500 2300-EXIT.
+018600     EXIT.
+018700*
+018800***************************************************************
+018900*    3000-FINALIZE                                             *
+019000***************************************************************
+019100 3000-FINALIZE.
+019200     DISPLAY "Score >>> " SCORE
+019300     DISPLAY "Lines >>> " COUNTER
+019400     DISPLAY "Rejected >>> " REJECT-COUNT
+019500*
+019600     CLOSE DATA-FILE
+019700     CLOSE REJECT-FILE.
+019800 3000-EXIT.
+019900     EXIT.
